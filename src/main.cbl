@@ -8,24 +8,147 @@
            SELECT INVENTORY-FILE ASSIGN TO "inventory"
            ORGANISATION IS INDEXED
            ACCESS IS DYNAMIC
-           RECORD KEY IS ITEM-ID
+           RECORD KEY IS ITEM-KEY
            FILE STATUS IS FILE-STATUS.
 
+           SELECT AUDIT-FILE ASSIGN TO "audit-log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT IMPORT-FILE ASSIGN TO "import-load"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-HISTORY-FILE ASSIGN TO "price-history"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-OUTPUT-FILE ASSIGN TO "inventory-report"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-STATUS.
+
+           SELECT COUNT-FILE ASSIGN TO "physical-count"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXPORT-FILE ASSIGN TO "inventory-export.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INVENTORY-FILE.
        01 INVENTORY-RECORD.
-           05 ITEM-ID PIC X(10).
+           05 ITEM-KEY.
+               10 ITEM-ID PIC X(10).
+               10 WAREHOUSE-CODE PIC X(5).
            05 ITEM-DESCRIPTION PIC X(20).
            05 ITEM-QUANTITY PIC 9(8).
+           05 ITEM-ALLOCATED-QUANTITY PIC 9(8).
            05 ITEM-PRICE PIC 9(5)V99.
 
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-DATE PIC X(8).
+           05 AUD-TIME PIC X(6).
+           05 AUD-OPERATION PIC X(7).
+           05 AUD-ITEM-ID PIC X(10).
+           05 AUD-WAREHOUSE-CODE PIC X(5).
+           05 AUD-OLD-QUANTITY PIC 9(8).
+           05 AUD-NEW-QUANTITY PIC 9(8).
+           05 AUD-OLD-PRICE PIC 9(5)V99.
+           05 AUD-NEW-PRICE PIC 9(5)V99.
+           05 AUD-OLD-ALLOCATED PIC 9(8).
+           05 AUD-NEW-ALLOCATED PIC 9(8).
+           05 AUD-REASON-CODE PIC X(4).
+           05 AUD-OPERATOR-ID PIC X(10).
+
+       FD IMPORT-FILE.
+       01 IMPORT-RECORD.
+           05 IMP-ITEM-ID PIC X(10).
+           05 IMP-WAREHOUSE-CODE PIC X(5).
+           05 IMP-ITEM-DESCRIPTION PIC X(20).
+           05 IMP-ITEM-QUANTITY PIC 9(8).
+           05 IMP-ITEM-PRICE PIC 9(5)V99.
+
+       FD PRICE-HISTORY-FILE.
+       01 PRICE-HISTORY-RECORD.
+           05 PH-ITEM-ID PIC X(10).
+           05 PH-WAREHOUSE-CODE PIC X(5).
+           05 PH-OLD-PRICE PIC 9(5)V99.
+           05 PH-NEW-PRICE PIC 9(5)V99.
+           05 PH-EFFECTIVE-DATE PIC X(8).
+
+       FD REPORT-OUTPUT-FILE.
+       01 REPORT-OUTPUT-RECORD PIC X(80).
+
+       FD BACKUP-FILE.
+       01 BACKUP-RECORD.
+           05 BKP-ITEM-KEY.
+               10 BKP-ITEM-ID PIC X(10).
+               10 BKP-WAREHOUSE-CODE PIC X(5).
+           05 BKP-ITEM-DESCRIPTION PIC X(20).
+           05 BKP-ITEM-QUANTITY PIC 9(8).
+           05 BKP-ITEM-ALLOCATED-QUANTITY PIC 9(8).
+           05 BKP-ITEM-PRICE PIC 9(5)V99.
+
+       FD COUNT-FILE.
+       01 COUNT-RECORD.
+           05 CNT-ITEM-ID PIC X(10).
+           05 CNT-WAREHOUSE-CODE PIC X(5).
+           05 CNT-COUNTED-QUANTITY PIC 9(8).
+
+       FD EXPORT-FILE.
+       01 EXPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 MENU-INPUT PIC X(10).
        01 FILE-STATUS PIC XX.
        01 WS-ITEM-ID PIC X(10).
        01 WS-ITEM-QUANTITY PIC 9(8).
        01 COUNTER PIC 9(3).
+       01 WS-CURRENT-DATETIME PIC X(21).
+       01 WS-OLD-QUANTITY PIC 9(8).
+       01 WS-OLD-PRICE PIC 9(5)V99.
+       01 WS-REORDER-POINT PIC 9(8) VALUE 10.
+       01 WS-IMPORT-LOADED PIC 9(5).
+       01 WS-IMPORT-REJECTED PIC 9(5).
+       01 WS-NEW-PRICE PIC 9(5)V99.
+       01 WS-REPORT-LINE PIC X(80).
+       01 WS-WAREHOUSE-CODE PIC X(5).
+       01 WS-LOCATION-COUNT PIC 9(3) VALUE 0.
+       01 WS-LOCATION-IDX PIC 9(3).
+       01 WS-LOCATION-FOUND PIC X VALUE "N".
+       01 WS-LOCATION-TABLE.
+           05 WS-LOCATION-ENTRY OCCURS 20 TIMES.
+               10 WS-LOC-CODE PIC X(5).
+               10 WS-LOC-QTY PIC 9(10).
+               10 WS-LOC-ITEMS PIC 9(5).
+       01 WS-FIND-ID PIC X(10).
+       01 WS-FIND-DESC PIC X(20).
+       01 WS-FIND-LEN PIC 9(2).
+       01 WS-SCAN-IDX PIC 9(2).
+       01 WS-DESC-FOUND PIC X VALUE "N".
+       01 WS-FIND-MATCHES PIC 9(3).
+       01 WS-REASON-CODE PIC X(4).
+       01 WS-EXTENDED-VALUE PIC 9(13)V99.
+       01 WS-GRAND-TOTAL-VALUE PIC 9(15)V99.
+       01 WS-BACKUP-FILENAME PIC X(40).
+       01 WS-HAS-RECORDS PIC X VALUE "N".
+       01 WS-CONFIRM PIC X.
+       01 WS-VARIANCE PIC S9(8).
+       01 WS-APPLY PIC X.
+       01 WS-RECONCILE-VARIANCES PIC 9(5).
+       01 WS-RECONCILE-APPLIED PIC 9(5).
+       01 WS-EXPORT-LINE PIC X(80).
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-AVAILABLE PIC S9(8).
+       01 WS-RESERVE-ACTION PIC X(7).
+       01 WS-RESERVE-QTY PIC 9(8).
+       01 WS-OLD-ALLOCATED PIC 9(8).
+       01 WS-BACKUP-STATUS PIC XX.
+       01 WS-BACKUP-OK PIC X VALUE "Y".
+       01 WS-EXPORT-DESC PIC X(20).
+       01 WS-EXPORT-PRICE PIC ZZZZ9.99.
+       01 WS-LOCATION-OVERFLOW PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        DISPLAY "------------------------------------------".
@@ -33,6 +156,9 @@
        DISPLAY " ".
        DISPLAY "inventory done correctly".
        DISPLAY "run 'help' for list of available commands.".
+       DISPLAY " ".
+       DISPLAY "operator ID/initials:".
+       ACCEPT WS-OPERATOR-ID.
        PERFORM MAIN-PROCEDURE.
 
        MENU-PROCESS.
@@ -50,6 +176,22 @@
                PERFORM OPERATION-DELETE
            ELSE IF MENU-INPUT = "report" THEN
                PERFORM OPERATION-REPORT
+           ELSE IF MENU-INPUT = "reorder" THEN
+               PERFORM OPERATION-REORDER
+           ELSE IF MENU-INPUT = "import" THEN
+               PERFORM OPERATION-IMPORT
+           ELSE IF MENU-INPUT = "reprice" THEN
+               PERFORM OPERATION-REPRICE
+           ELSE IF MENU-INPUT = "print" THEN
+               PERFORM OPERATION-PRINT
+           ELSE IF MENU-INPUT = "find" THEN
+               PERFORM OPERATION-FIND
+           ELSE IF MENU-INPUT = "reconcile" THEN
+               PERFORM OPERATION-RECONCILE
+           ELSE IF MENU-INPUT = "export" THEN
+               PERFORM OPERATION-EXPORT
+           ELSE IF MENU-INPUT = "reserve" THEN
+               PERFORM OPERATION-RESERVE
            ELSE
                DISPLAY "[!] unknown command entered."
            END-IF.
@@ -65,6 +207,68 @@
            DISPLAY "SETUP WAREBALL".
            DISPLAY " ".
 
+           MOVE "N" TO WS-HAS-RECORDS.
+           OPEN INPUT INVENTORY-FILE.
+           IF FILE-STATUS = "00"
+               READ INVENTORY-FILE NEXT
+                   AT END MOVE "N" TO WS-HAS-RECORDS
+                   NOT AT END MOVE "Y" TO WS-HAS-RECORDS
+               END-READ
+               CLOSE INVENTORY-FILE
+           END-IF.
+
+           IF WS-HAS-RECORDS = "Y"
+               DISPLAY "[!] inventory file already contains records."
+               DISPLAY "recreate and lose existing data? (Y/N):"
+               ACCEPT WS-CONFIRM
+               IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                   PERFORM MENU-SETUP-BACKUP
+                   IF WS-BACKUP-OK = "Y"
+                       PERFORM MENU-SETUP-CREATE
+                   ELSE
+                       DISPLAY "[!] backup failed - setup aborted,"
+                           " existing data preserved"
+                   END-IF
+               ELSE
+                   DISPLAY "setup cancelled - existing data preserved"
+               END-IF
+           ELSE
+               PERFORM MENU-SETUP-CREATE
+           END-IF.
+
+       MENU-SETUP-BACKUP.
+           MOVE "Y" TO WS-BACKUP-OK.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           STRING "inventory-backup-" WS-CURRENT-DATETIME(1:8)
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+           END-STRING.
+           OPEN INPUT INVENTORY-FILE.
+           OPEN OUTPUT BACKUP-FILE.
+           IF WS-BACKUP-STATUS NOT = "00"
+               MOVE "N" TO WS-BACKUP-OK
+           ELSE
+               PERFORM UNTIL FILE-STATUS NOT = '00'
+                   READ INVENTORY-FILE next
+                       AT END MOVE '99' TO FILE-STATUS
+                   NOT AT END
+                       WRITE BACKUP-RECORD FROM INVENTORY-RECORD
+                       IF WS-BACKUP-STATUS NOT = "00"
+                           MOVE "N" TO WS-BACKUP-OK
+                           MOVE '99' TO FILE-STATUS
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE INVENTORY-FILE.
+           CLOSE BACKUP-FILE.
+           IF WS-BACKUP-OK = "Y"
+               DISPLAY "backup written to " WS-BACKUP-FILENAME
+           ELSE
+               DISPLAY "[!] backup could not be written to "
+                   WS-BACKUP-FILENAME
+           END-IF.
+
+       MENU-SETUP-CREATE.
            OPEN OUTPUT INVENTORY-FILE.
            CLOSE INVENTORY-FILE.
            DISPLAY "(1/1) inventory file created".
@@ -78,6 +282,14 @@
            DISPLAY "[update]   update an item's quantity".
            DISPLAY "[delete]   delete an item".
            DISPLAY "[report]   generate a report".
+           DISPLAY "[reorder]  list items below the reorder point".
+           DISPLAY "[import]   bulk load items from an import file".
+           DISPLAY "[reprice]  change an item's price".
+           DISPLAY "[print]    write the inventory report to a file".
+           DISPLAY "[find]     look up an item by ID or description".
+           DISPLAY "[reconcile] compare a physical count file to stock".
+           DISPLAY "[export]   write the inventory to a CSV file".
+           DISPLAY "[reserve]  reserve or release allocated quantity".
            DISPLAY "-".
            DISPLAY "[setup]    setup wareball".
            DISPLAY "[exit]     exit the wareball CLI".
@@ -86,57 +298,138 @@
            DISPLAY "------------------------------------------".
            DISPLAY "ADD A NEW ITEM".
            DISPLAY " ".
-           DISPLAY "(1/4) ID:".
+           DISPLAY "(1/5) ID:".
            ACCEPT ITEM-ID.
-           DISPLAY "(2/4) description:".
+           DISPLAY "(2/5) warehouse code:".
+           ACCEPT WAREHOUSE-CODE.
+           DISPLAY "(3/5) description:".
            ACCEPT ITEM-DESCRIPTION.
-           DISPLAY "(3/4) quantity:".
+           DISPLAY "(4/5) quantity:".
            ACCEPT ITEM-QUANTITY.
-           DISPLAY "(4/4) price:".
+           DISPLAY "(5/5) price:".
            ACCEPT ITEM-PRICE.
+           MOVE 0 TO ITEM-ALLOCATED-QUANTITY.
 
            OPEN I-O INVENTORY-FILE.
            WRITE INVENTORY-RECORD.
-           CLOSE INVENTORY-FILE.
-
-           DISPLAY " ".
-           DISPLAY "item added successfully".
+           IF FILE-STATUS = "00"
+               CLOSE INVENTORY-FILE
+               MOVE "ADD" TO AUD-OPERATION
+               MOVE ITEM-ID TO AUD-ITEM-ID
+               MOVE WAREHOUSE-CODE TO AUD-WAREHOUSE-CODE
+               MOVE 0 TO AUD-OLD-QUANTITY
+               MOVE ITEM-QUANTITY TO AUD-NEW-QUANTITY
+               MOVE 0 TO AUD-OLD-PRICE
+               MOVE ITEM-PRICE TO AUD-NEW-PRICE
+               MOVE 0 TO AUD-OLD-ALLOCATED
+               MOVE 0 TO AUD-NEW-ALLOCATED
+               MOVE SPACES TO AUD-REASON-CODE
+               PERFORM AUDIT-WRITE-ENTRY
+               DISPLAY " "
+               DISPLAY "item added successfully"
+           ELSE
+               CLOSE INVENTORY-FILE
+               DISPLAY " "
+               IF FILE-STATUS = "22"
+                   DISPLAY "[!] item ID already exists"
+               ELSE
+                   DISPLAY "[!] item could not be added"
+               END-IF
+           END-IF.
        
        OPERATION-UPDATE.
            DISPLAY "------------------------------------------".
            DISPLAY "UPDATE AN ITEM".
            DISPLAY " ".
-           DISPLAY "(1/2) ID:".
+           DISPLAY "(1/4) ID:".
            ACCEPT ITEM-ID.
-           DISPLAY "(2/2) quantity:".
+           DISPLAY "(2/4) warehouse code:".
+           ACCEPT WAREHOUSE-CODE.
+           DISPLAY "(3/4) quantity:".
            ACCEPT WS-ITEM-QUANTITY.
+           DISPLAY "(4/4) reason code (DMG/CYC/SALE/RET):".
+           ACCEPT WS-REASON-CODE.
+           MOVE FUNCTION UPPER-CASE(WS-REASON-CODE) TO WS-REASON-CODE.
 
            DISPLAY " ".
-           OPEN I-O INVENTORY-FILE.
-           READ INVENTORY-FILE KEY IS ITEM-ID
-               INVALID KEY
-                   DISPLAY "Item not found."
-               NOT INVALID KEY
-                   MOVE WS-ITEM-QUANTITY TO ITEM-QUANTITY
-                   REWRITE INVENTORY-RECORD
-                   DISPLAY "Item updated successfully."
-           END-READ.
-           CLOSE INVENTORY-FILE.
-       
+           IF WS-REASON-CODE NOT = "DMG" AND WS-REASON-CODE NOT = "CYC"
+                   AND WS-REASON-CODE NOT = "SALE"
+                   AND WS-REASON-CODE NOT = "RET"
+               DISPLAY "[!] invalid reason code - update rejected"
+           ELSE
+               OPEN I-O INVENTORY-FILE
+               READ INVENTORY-FILE KEY IS ITEM-KEY
+                   INVALID KEY
+                       DISPLAY "Item not found."
+                   NOT INVALID KEY
+                       MOVE ITEM-QUANTITY TO WS-OLD-QUANTITY
+                       MOVE ITEM-PRICE TO WS-OLD-PRICE
+                       IF WS-ITEM-QUANTITY < ITEM-ALLOCATED-QUANTITY
+                           DISPLAY "[!] warning: new quantity is below"
+                               " allocated quantity"
+                       END-IF
+                       MOVE WS-ITEM-QUANTITY TO ITEM-QUANTITY
+                       REWRITE INVENTORY-RECORD
+                       IF FILE-STATUS = "00"
+                           MOVE "UPDATE" TO AUD-OPERATION
+                           MOVE ITEM-ID TO AUD-ITEM-ID
+                           MOVE WAREHOUSE-CODE TO AUD-WAREHOUSE-CODE
+                           MOVE WS-OLD-QUANTITY TO AUD-OLD-QUANTITY
+                           MOVE ITEM-QUANTITY TO AUD-NEW-QUANTITY
+                           MOVE WS-OLD-PRICE TO AUD-OLD-PRICE
+                           MOVE ITEM-PRICE TO AUD-NEW-PRICE
+                           MOVE ITEM-ALLOCATED-QUANTITY
+                               TO AUD-OLD-ALLOCATED
+                           MOVE ITEM-ALLOCATED-QUANTITY
+                               TO AUD-NEW-ALLOCATED
+                           MOVE WS-REASON-CODE TO AUD-REASON-CODE
+                           PERFORM AUDIT-WRITE-ENTRY
+                           DISPLAY "Item updated successfully."
+                       ELSE
+                           DISPLAY "[!] item could not be updated."
+                       END-IF
+               END-READ
+               CLOSE INVENTORY-FILE
+           END-IF.
+
        OPERATION-DELETE.
            DISPLAY "------------------------------------------".
            DISPLAY "DELETE AN ITEM".
            DISPLAY " ".
            DISPLAY "ID:".
            ACCEPT WS-ITEM-ID.
+           DISPLAY "warehouse code:".
+           ACCEPT WS-WAREHOUSE-CODE.
 
            OPEN I-O INVENTORY-FILE.
            DISPLAY " ".
            MOVE WS-ITEM-ID TO ITEM-ID.
-           DELETE INVENTORY-FILE
-               INVALID KEY DISPLAY "item not found"
-               NOT INVALID KEY DISPLAY "item deleted successfully"
-           END-DELETE.
+           MOVE WS-WAREHOUSE-CODE TO WAREHOUSE-CODE.
+           READ INVENTORY-FILE KEY IS ITEM-KEY
+               INVALID KEY
+                   DISPLAY "item not found"
+               NOT INVALID KEY
+                   MOVE ITEM-QUANTITY TO WS-OLD-QUANTITY
+                   MOVE ITEM-PRICE TO WS-OLD-PRICE
+                   DELETE INVENTORY-FILE
+                       INVALID KEY
+                           DISPLAY "item not found"
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO AUD-OPERATION
+                           MOVE WS-ITEM-ID TO AUD-ITEM-ID
+                           MOVE WS-WAREHOUSE-CODE TO AUD-WAREHOUSE-CODE
+                           MOVE WS-OLD-QUANTITY TO AUD-OLD-QUANTITY
+                           MOVE 0 TO AUD-NEW-QUANTITY
+                           MOVE WS-OLD-PRICE TO AUD-OLD-PRICE
+                           MOVE 0 TO AUD-NEW-PRICE
+                           MOVE ITEM-ALLOCATED-QUANTITY
+                               TO AUD-OLD-ALLOCATED
+                           MOVE 0 TO AUD-NEW-ALLOCATED
+                           MOVE SPACES TO AUD-REASON-CODE
+                           PERFORM AUDIT-WRITE-ENTRY
+                           DISPLAY "item deleted successfully"
+                   END-DELETE
+           END-READ.
            CLOSE INVENTORY-FILE.
        
        OPERATION-REPORT.
@@ -144,19 +437,30 @@
            DISPLAY "INVENTORY REPORT".
            DISPLAY " ".
 
-           DISPLAY 
+           DISPLAY
            "NUM |"
            " ITEM ID    |"
+           " WH |"
            " DESCRIPTION          |"
            " QUANTITY |"
-           " PRICE".
+           " ALLOCATED |"
+           " AVAILABLE |"
+           " PRICE |"
+           " VALUE".
            DISPLAY "----|"
            "------------|"
+           "-----|"
            "----------------------|"
            "----------|"
+           "-----------|"
+           "-----------|"
+           "----------|"
            "----------".
 
            MOVE 0 TO COUNTER.
+           MOVE 0 TO WS-LOCATION-COUNT.
+           MOVE 0 TO WS-GRAND-TOTAL-VALUE.
+           MOVE "N" TO WS-LOCATION-OVERFLOW.
 
            OPEN INPUT INVENTORY-FILE
            PERFORM UNTIL FILE-STATUS NOT = '00'
@@ -164,18 +468,552 @@
                    AT END MOVE '99' TO FILE-STATUS
                NOT AT END
                    ADD 1 TO COUNTER
+                   COMPUTE WS-EXTENDED-VALUE =
+                       ITEM-QUANTITY * ITEM-PRICE
+                   ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE
+                   COMPUTE WS-AVAILABLE =
+                       ITEM-QUANTITY - ITEM-ALLOCATED-QUANTITY
                    DISPLAY
                    COUNTER " | "
                    ITEM-ID " | "
+                   WAREHOUSE-CODE " | "
                    ITEM-DESCRIPTION " | "
                    ITEM-QUANTITY " | "
-                   ITEM-PRICE
+                   ITEM-ALLOCATED-QUANTITY " | "
+                   WS-AVAILABLE " | "
+                   ITEM-PRICE " | "
+                   WS-EXTENDED-VALUE
+                   PERFORM REPORT-ACCUMULATE-LOCATION
                END-READ
            END-PERFORM
            CLOSE INVENTORY-FILE.
 
            DISPLAY " ".
            DISPLAY "total: " COUNTER.
+           DISPLAY "grand total value: " WS-GRAND-TOTAL-VALUE.
+           DISPLAY " ".
+           IF WS-LOCATION-OVERFLOW = "Y"
+               DISPLAY "[!] more than 20 locations - subtotal"
+                   " incomplete"
+           END-IF.
+           DISPLAY "SUBTOTAL BY WAREHOUSE".
+           PERFORM VARYING WS-LOCATION-IDX FROM 1 BY 1
+                   UNTIL WS-LOCATION-IDX > WS-LOCATION-COUNT
+               DISPLAY
+               WS-LOC-CODE(WS-LOCATION-IDX) " | items: "
+               WS-LOC-ITEMS(WS-LOCATION-IDX) " | on-hand: "
+               WS-LOC-QTY(WS-LOCATION-IDX)
+           END-PERFORM.
+
+       REPORT-ACCUMULATE-LOCATION.
+           MOVE "N" TO WS-LOCATION-FOUND.
+           PERFORM VARYING WS-LOCATION-IDX FROM 1 BY 1
+                   UNTIL WS-LOCATION-IDX > WS-LOCATION-COUNT
+                   OR WS-LOCATION-FOUND = "Y"
+               IF WS-LOC-CODE(WS-LOCATION-IDX) = WAREHOUSE-CODE
+                   ADD ITEM-QUANTITY TO WS-LOC-QTY(WS-LOCATION-IDX)
+                   ADD 1 TO WS-LOC-ITEMS(WS-LOCATION-IDX)
+                   MOVE "Y" TO WS-LOCATION-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-LOCATION-FOUND = "N"
+               IF WS-LOCATION-COUNT < 20
+                   ADD 1 TO WS-LOCATION-COUNT
+                   MOVE WAREHOUSE-CODE TO WS-LOC-CODE(WS-LOCATION-COUNT)
+                   MOVE ITEM-QUANTITY TO WS-LOC-QTY(WS-LOCATION-COUNT)
+                   MOVE 1 TO WS-LOC-ITEMS(WS-LOCATION-COUNT)
+               ELSE
+                   MOVE "Y" TO WS-LOCATION-OVERFLOW
+               END-IF
+           END-IF.
+
+       OPERATION-REORDER.
+           DISPLAY "------------------------------------------".
+           DISPLAY "REORDER EXCEPTION REPORT".
+           DISPLAY " ".
+           DISPLAY "reorder point: " WS-REORDER-POINT.
+           DISPLAY " ".
+
+           DISPLAY
+           "NUM |"
+           " ITEM ID    |"
+           " WH |"
+           " DESCRIPTION          |"
+           " QUANTITY |"
+           " PRICE".
+           DISPLAY "----|"
+           "------------|"
+           "-----|"
+           "----------------------|"
+           "----------|"
+           "----------".
+
+           MOVE 0 TO COUNTER.
+
+           OPEN INPUT INVENTORY-FILE
+           PERFORM UNTIL FILE-STATUS NOT = '00'
+               READ INVENTORY-FILE next
+                   AT END MOVE '99' TO FILE-STATUS
+               NOT AT END
+                   IF ITEM-QUANTITY < WS-REORDER-POINT
+                       ADD 1 TO COUNTER
+                       DISPLAY
+                       COUNTER " | "
+                       ITEM-ID " | "
+                       WAREHOUSE-CODE " | "
+                       ITEM-DESCRIPTION " | "
+                       ITEM-QUANTITY " | "
+                       ITEM-PRICE
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE.
+
+           DISPLAY " ".
+           DISPLAY "items below reorder point: " COUNTER.
+
+       OPERATION-IMPORT.
+           DISPLAY "------------------------------------------".
+           DISPLAY "BULK IMPORT".
+           DISPLAY " ".
+
+           MOVE 0 TO WS-IMPORT-LOADED.
+           MOVE 0 TO WS-IMPORT-REJECTED.
+
+           OPEN INPUT IMPORT-FILE.
+           OPEN I-O INVENTORY-FILE.
+           PERFORM UNTIL FILE-STATUS NOT = '00'
+               READ IMPORT-FILE
+                   AT END MOVE '99' TO FILE-STATUS
+               NOT AT END
+                   MOVE IMP-ITEM-ID TO ITEM-ID
+                   MOVE IMP-WAREHOUSE-CODE TO WAREHOUSE-CODE
+                   MOVE IMP-ITEM-DESCRIPTION TO ITEM-DESCRIPTION
+                   MOVE IMP-ITEM-QUANTITY TO ITEM-QUANTITY
+                   MOVE IMP-ITEM-PRICE TO ITEM-PRICE
+                   MOVE 0 TO ITEM-ALLOCATED-QUANTITY
+                   WRITE INVENTORY-RECORD
+                   IF FILE-STATUS = "00"
+                       ADD 1 TO WS-IMPORT-LOADED
+                       MOVE "ADD" TO AUD-OPERATION
+                       MOVE ITEM-ID TO AUD-ITEM-ID
+                       MOVE WAREHOUSE-CODE TO AUD-WAREHOUSE-CODE
+                       MOVE 0 TO AUD-OLD-QUANTITY
+                       MOVE ITEM-QUANTITY TO AUD-NEW-QUANTITY
+                       MOVE 0 TO AUD-OLD-PRICE
+                       MOVE ITEM-PRICE TO AUD-NEW-PRICE
+                       MOVE 0 TO AUD-OLD-ALLOCATED
+                       MOVE 0 TO AUD-NEW-ALLOCATED
+                       MOVE SPACES TO AUD-REASON-CODE
+                       PERFORM AUDIT-WRITE-ENTRY
+                       MOVE "00" TO FILE-STATUS
+                   ELSE
+                       ADD 1 TO WS-IMPORT-REJECTED
+                       DISPLAY "[!] rejected (duplicate): " ITEM-ID
+                       MOVE "00" TO FILE-STATUS
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IMPORT-FILE.
+           CLOSE INVENTORY-FILE.
+
+           DISPLAY " ".
+           DISPLAY "items loaded: " WS-IMPORT-LOADED.
+           DISPLAY "items rejected: " WS-IMPORT-REJECTED.
+
+       OPERATION-REPRICE.
+           DISPLAY "------------------------------------------".
+           DISPLAY "REPRICE AN ITEM".
+           DISPLAY " ".
+           DISPLAY "(1/3) ID:".
+           ACCEPT ITEM-ID.
+           DISPLAY "(2/3) warehouse code:".
+           ACCEPT WAREHOUSE-CODE.
+           DISPLAY "(3/3) new price:".
+           ACCEPT WS-NEW-PRICE.
+
+           DISPLAY " ".
+           OPEN I-O INVENTORY-FILE.
+           READ INVENTORY-FILE KEY IS ITEM-KEY
+               INVALID KEY
+                   DISPLAY "item not found"
+               NOT INVALID KEY
+                   MOVE ITEM-PRICE TO WS-OLD-PRICE
+                   MOVE WS-NEW-PRICE TO ITEM-PRICE
+                   REWRITE INVENTORY-RECORD
+                   IF FILE-STATUS = "00"
+                       MOVE "REPRICE" TO AUD-OPERATION
+                       MOVE ITEM-ID TO AUD-ITEM-ID
+                       MOVE WAREHOUSE-CODE TO AUD-WAREHOUSE-CODE
+                       MOVE ITEM-QUANTITY TO AUD-OLD-QUANTITY
+                       MOVE ITEM-QUANTITY TO AUD-NEW-QUANTITY
+                       MOVE WS-OLD-PRICE TO AUD-OLD-PRICE
+                       MOVE ITEM-PRICE TO AUD-NEW-PRICE
+                       MOVE ITEM-ALLOCATED-QUANTITY TO AUD-OLD-ALLOCATED
+                       MOVE ITEM-ALLOCATED-QUANTITY TO AUD-NEW-ALLOCATED
+                       MOVE SPACES TO AUD-REASON-CODE
+                       PERFORM AUDIT-WRITE-ENTRY
+                       MOVE ITEM-ID TO PH-ITEM-ID
+                       MOVE WAREHOUSE-CODE TO PH-WAREHOUSE-CODE
+                       MOVE WS-OLD-PRICE TO PH-OLD-PRICE
+                       MOVE ITEM-PRICE TO PH-NEW-PRICE
+                       PERFORM PRICE-HISTORY-WRITE-ENTRY
+                       DISPLAY "item repriced successfully"
+                   ELSE
+                       DISPLAY "[!] item could not be repriced"
+                   END-IF
+           END-READ.
+           CLOSE INVENTORY-FILE.
+
+       OPERATION-FIND.
+           DISPLAY "------------------------------------------".
+           DISPLAY "FIND AN ITEM".
+           DISPLAY " ".
+           DISPLAY "ID (blank to search by description):".
+           ACCEPT WS-FIND-ID.
+
+           MOVE 0 TO WS-FIND-MATCHES.
+           IF WS-FIND-ID NOT = SPACES
+               MOVE WS-FIND-ID TO ITEM-ID
+               OPEN INPUT INVENTORY-FILE
+               START INVENTORY-FILE KEY IS EQUAL TO ITEM-ID
+                   INVALID KEY
+                       DISPLAY " "
+                       DISPLAY "item not found"
+                   NOT INVALID KEY
+                       DISPLAY " "
+                       PERFORM UNTIL FILE-STATUS NOT = '00'
+                           READ INVENTORY-FILE NEXT
+                               AT END MOVE '99' TO FILE-STATUS
+                           NOT AT END
+                               IF ITEM-ID NOT = WS-FIND-ID
+                                   MOVE '99' TO FILE-STATUS
+                               ELSE
+                                   ADD 1 TO WS-FIND-MATCHES
+                                   DISPLAY
+                                   ITEM-ID " | "
+                                   WAREHOUSE-CODE " | "
+                                   ITEM-DESCRIPTION " | "
+                                   ITEM-QUANTITY " | "
+                                   ITEM-PRICE
+                               END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+               CLOSE INVENTORY-FILE
+           ELSE
+               DISPLAY "description contains:"
+               ACCEPT WS-FIND-DESC
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIND-DESC))
+                   TO WS-FIND-LEN
+               DISPLAY " "
+               OPEN INPUT INVENTORY-FILE
+               PERFORM UNTIL FILE-STATUS NOT = '00'
+                   READ INVENTORY-FILE NEXT
+                       AT END MOVE '99' TO FILE-STATUS
+                   NOT AT END
+                       PERFORM FIND-DESC-MATCH
+                       IF WS-DESC-FOUND = "Y"
+                           ADD 1 TO WS-FIND-MATCHES
+                           DISPLAY
+                           ITEM-ID " | "
+                           WAREHOUSE-CODE " | "
+                           ITEM-DESCRIPTION " | "
+                           ITEM-QUANTITY " | "
+                           ITEM-PRICE
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INVENTORY-FILE
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "matches found: " WS-FIND-MATCHES.
+
+       FIND-DESC-MATCH.
+           MOVE "N" TO WS-DESC-FOUND.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > (21 - WS-FIND-LEN)
+                   OR WS-DESC-FOUND = "Y"
+               IF ITEM-DESCRIPTION(WS-SCAN-IDX: WS-FIND-LEN) =
+                       WS-FIND-DESC(1:WS-FIND-LEN)
+                   MOVE "Y" TO WS-DESC-FOUND
+               END-IF
+           END-PERFORM.
+
+       OPERATION-RECONCILE.
+           DISPLAY "------------------------------------------".
+           DISPLAY "CYCLE-COUNT RECONCILIATION".
+           DISPLAY " ".
+           DISPLAY "apply counted quantities as corrections?".
+           DISPLAY "(Y/N):".
+           ACCEPT WS-APPLY.
+
+           DISPLAY " ".
+           DISPLAY
+           "ITEM ID    |"
+           " WH |"
+           " SYSTEM QTY |"
+           " COUNTED QTY |"
+           " VARIANCE".
+
+           MOVE 0 TO WS-RECONCILE-VARIANCES.
+           MOVE 0 TO WS-RECONCILE-APPLIED.
+
+           OPEN INPUT COUNT-FILE.
+           OPEN I-O INVENTORY-FILE.
+           PERFORM UNTIL FILE-STATUS NOT = '00'
+               READ COUNT-FILE
+                   AT END MOVE '99' TO FILE-STATUS
+               NOT AT END
+                   MOVE CNT-ITEM-ID TO ITEM-ID
+                   MOVE CNT-WAREHOUSE-CODE TO WAREHOUSE-CODE
+                   READ INVENTORY-FILE KEY IS ITEM-KEY
+                       INVALID KEY
+                           DISPLAY "item not found: " CNT-ITEM-ID
+                       NOT INVALID KEY
+                           COMPUTE WS-VARIANCE =
+                               CNT-COUNTED-QUANTITY - ITEM-QUANTITY
+                           DISPLAY
+                           ITEM-ID " | "
+                           WAREHOUSE-CODE " | "
+                           ITEM-QUANTITY " | "
+                           CNT-COUNTED-QUANTITY " | "
+                           WS-VARIANCE
+                           IF WS-VARIANCE NOT = 0
+                               ADD 1 TO WS-RECONCILE-VARIANCES
+                               IF WS-APPLY = "Y" OR WS-APPLY = "y"
+                                   MOVE ITEM-QUANTITY TO WS-OLD-QUANTITY
+                                   IF CNT-COUNTED-QUANTITY
+                                           < ITEM-ALLOCATED-QUANTITY
+                                       DISPLAY "[!] warning: counted"
+                                           " quantity is below"
+                                           " allocated quantity"
+                                   END-IF
+                                   MOVE CNT-COUNTED-QUANTITY
+                                       TO ITEM-QUANTITY
+                                   REWRITE INVENTORY-RECORD
+                                   IF FILE-STATUS = "00"
+                                       ADD 1 TO WS-RECONCILE-APPLIED
+                                       MOVE "RECON" TO AUD-OPERATION
+                                       MOVE ITEM-ID TO AUD-ITEM-ID
+                                       MOVE WAREHOUSE-CODE
+                                           TO AUD-WAREHOUSE-CODE
+                                       MOVE WS-OLD-QUANTITY
+                                           TO AUD-OLD-QUANTITY
+                                       MOVE ITEM-QUANTITY
+                                           TO AUD-NEW-QUANTITY
+                                       MOVE ITEM-PRICE TO AUD-OLD-PRICE
+                                       MOVE ITEM-PRICE TO AUD-NEW-PRICE
+                                       MOVE ITEM-ALLOCATED-QUANTITY
+                                           TO AUD-OLD-ALLOCATED
+                                       MOVE ITEM-ALLOCATED-QUANTITY
+                                           TO AUD-NEW-ALLOCATED
+                                       MOVE SPACES TO AUD-REASON-CODE
+                                       PERFORM AUDIT-WRITE-ENTRY
+                                   ELSE
+                                       DISPLAY "[!] item could not be"
+                                           " corrected: " ITEM-ID
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+                   MOVE "00" TO FILE-STATUS
+               END-READ
+           END-PERFORM.
+           CLOSE COUNT-FILE.
+           CLOSE INVENTORY-FILE.
+
+           DISPLAY " ".
+           DISPLAY "variances found: " WS-RECONCILE-VARIANCES.
+           DISPLAY "corrections applied: " WS-RECONCILE-APPLIED.
+
+       OPERATION-EXPORT.
+           DISPLAY "------------------------------------------".
+           DISPLAY "CSV EXPORT".
+           DISPLAY " ".
+
+           MOVE 0 TO COUNTER.
+           OPEN INPUT INVENTORY-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+           PERFORM UNTIL FILE-STATUS NOT = '00'
+               READ INVENTORY-FILE next
+                   AT END MOVE '99' TO FILE-STATUS
+               NOT AT END
+                   ADD 1 TO COUNTER
+                   MOVE ITEM-DESCRIPTION TO WS-EXPORT-DESC
+                   INSPECT WS-EXPORT-DESC REPLACING ALL '"' BY SPACE
+                   MOVE ITEM-PRICE TO WS-EXPORT-PRICE
+                   STRING
+                       FUNCTION TRIM(ITEM-ID) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WAREHOUSE-CODE) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EXPORT-DESC)
+                           DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       ITEM-QUANTITY DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EXPORT-PRICE) DELIMITED BY SIZE
+                       INTO WS-EXPORT-LINE
+                   END-STRING
+                   MOVE WS-EXPORT-LINE TO EXPORT-RECORD
+                   WRITE EXPORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE INVENTORY-FILE.
+           CLOSE EXPORT-FILE.
+
+           DISPLAY "exported " COUNTER " items to inventory-export.csv".
+
+       OPERATION-RESERVE.
+           DISPLAY "------------------------------------------".
+           DISPLAY "RESERVE / RELEASE STOCK".
+           DISPLAY " ".
+           DISPLAY "(1/4) ID:".
+           ACCEPT ITEM-ID.
+           DISPLAY "(2/4) warehouse code:".
+           ACCEPT WAREHOUSE-CODE.
+           DISPLAY "(3/4) action (RESERVE/RELEASE):".
+           ACCEPT WS-RESERVE-ACTION.
+           MOVE FUNCTION UPPER-CASE(WS-RESERVE-ACTION)
+               TO WS-RESERVE-ACTION.
+           DISPLAY "(4/4) quantity:".
+           ACCEPT WS-RESERVE-QTY.
+
+           DISPLAY " ".
+           IF WS-RESERVE-ACTION NOT = "RESERVE"
+                   AND WS-RESERVE-ACTION NOT = "RELEASE"
+               DISPLAY "[!] invalid action - must be RESERVE or RELEASE"
+           ELSE
+               OPEN I-O INVENTORY-FILE
+               READ INVENTORY-FILE KEY IS ITEM-KEY
+                   INVALID KEY
+                       DISPLAY "item not found"
+                   NOT INVALID KEY
+                       MOVE ITEM-ALLOCATED-QUANTITY TO WS-OLD-ALLOCATED
+                       COMPUTE WS-AVAILABLE =
+                           ITEM-QUANTITY - ITEM-ALLOCATED-QUANTITY
+                       IF WS-RESERVE-ACTION = "RESERVE"
+                               AND WS-RESERVE-QTY > WS-AVAILABLE
+                           DISPLAY "[!] insufficient available quantity"
+                       ELSE IF WS-RESERVE-ACTION = "RELEASE"
+                               AND WS-RESERVE-QTY
+                                   > ITEM-ALLOCATED-QUANTITY
+                           DISPLAY "[!] cannot release more than"
+                               " allocated"
+                       ELSE
+                           IF WS-RESERVE-ACTION = "RESERVE"
+                               ADD WS-RESERVE-QTY
+                                   TO ITEM-ALLOCATED-QUANTITY
+                           ELSE
+                               SUBTRACT WS-RESERVE-QTY
+                                   FROM ITEM-ALLOCATED-QUANTITY
+                           END-IF
+                           REWRITE INVENTORY-RECORD
+                           IF FILE-STATUS = "00"
+                               MOVE WS-RESERVE-ACTION TO AUD-OPERATION
+                               MOVE ITEM-ID TO AUD-ITEM-ID
+                               MOVE WAREHOUSE-CODE TO AUD-WAREHOUSE-CODE
+                               MOVE ITEM-QUANTITY TO AUD-OLD-QUANTITY
+                               MOVE ITEM-QUANTITY TO AUD-NEW-QUANTITY
+                               MOVE ITEM-PRICE TO AUD-OLD-PRICE
+                               MOVE ITEM-PRICE TO AUD-NEW-PRICE
+                               MOVE WS-OLD-ALLOCATED
+                                   TO AUD-OLD-ALLOCATED
+                               MOVE ITEM-ALLOCATED-QUANTITY
+                                   TO AUD-NEW-ALLOCATED
+                               MOVE SPACES TO AUD-REASON-CODE
+                               PERFORM AUDIT-WRITE-ENTRY
+                               COMPUTE WS-AVAILABLE =
+                                   ITEM-QUANTITY
+                                       - ITEM-ALLOCATED-QUANTITY
+                               DISPLAY "allocated quantity updated"
+                               DISPLAY "available to promise: "
+                                   WS-AVAILABLE
+                           ELSE
+                               DISPLAY "[!] item could not be updated"
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE INVENTORY-FILE
+           END-IF.
+
+       OPERATION-PRINT.
+           DISPLAY "------------------------------------------".
+           DISPLAY "PRINTABLE INVENTORY REPORT".
+           DISPLAY " ".
+
+           MOVE 0 TO COUNTER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+
+           OPEN OUTPUT REPORT-OUTPUT-FILE.
+           STRING "RUN DATE: " WS-CURRENT-DATETIME(1:8)
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO REPORT-OUTPUT-RECORD.
+           WRITE REPORT-OUTPUT-RECORD.
+           STRING
+               "NUM | ITEM ID    | WH | DESCRIPTION          |"
+               DELIMITED BY SIZE
+               " QUANTITY | PRICE" DELIMITED BY SIZE
+               INTO REPORT-OUTPUT-RECORD
+           END-STRING.
+           WRITE REPORT-OUTPUT-RECORD.
+
+           OPEN INPUT INVENTORY-FILE.
+           PERFORM UNTIL FILE-STATUS NOT = '00'
+               READ INVENTORY-FILE next
+                   AT END MOVE '99' TO FILE-STATUS
+               NOT AT END
+                   ADD 1 TO COUNTER
+                   MOVE ITEM-PRICE TO WS-EXPORT-PRICE
+                   STRING
+                       COUNTER DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       ITEM-ID DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       WAREHOUSE-CODE DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       ITEM-DESCRIPTION DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       ITEM-QUANTITY DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       WS-EXPORT-PRICE DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   MOVE WS-REPORT-LINE TO REPORT-OUTPUT-RECORD
+                   WRITE REPORT-OUTPUT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE.
+
+           STRING "GRAND TOTAL ITEMS: " COUNTER
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO REPORT-OUTPUT-RECORD.
+           WRITE REPORT-OUTPUT-RECORD.
+           CLOSE REPORT-OUTPUT-FILE.
+
+           DISPLAY "report written to inventory-report".
+
+       PRICE-HISTORY-WRITE-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO PH-EFFECTIVE-DATE.
+           OPEN EXTEND PRICE-HISTORY-FILE.
+           WRITE PRICE-HISTORY-RECORD.
+           CLOSE PRICE-HISTORY-FILE.
+
+       AUDIT-WRITE-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO AUD-DATE.
+           MOVE WS-CURRENT-DATETIME(9:6) TO AUD-TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
 
        MAIN-PROCEDURE.
            PERFORM MENU-DISPLAY UNTIL MENU-INPUT = "0".
